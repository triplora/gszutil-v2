@@ -1,15 +1,25 @@
-     O   05 CUSTOMER-RCD.
-     IO    10 CUSTOMER-NAME.
-             15 LAST-NAME    PIC X(16).
-             15 FIRST-NAME   PIC X(16).
-           10 CUSTOMER-HOME-ADDRESS.
-             15 STREET       PIC X(30).
-             15 CITY         PIC X(20).
-             15 STATE        PIC X(2).
-             15 ZIP          PIC X(10).
-           10 CUSTOMER-PHONE-NUMBER    PIC X(10).
-           10 CUSTOMER-CREDIT-LIMIT    PIC S9(6)V99.
-           10 CUSTOMER-ACCT-BALANCE    PIC S9(13)V99 COMP-3
-                          OCCURS 2 TIMES.
-           10 CUSTOMER-INTEREST-RATE        COMP-1
-                          OCCURS 2 TIMES.
\ No newline at end of file
+O      05  CUSTOMER-RCD.
+           10  CUSTOMER-ID              PIC X(10).
+IO         10  CUSTOMER-NAME.
+               15  LAST-NAME    PIC X(16).
+               15  FIRST-NAME   PIC X(16).
+           10  CUSTOMER-HOME-ADDRESS.
+               15  STREET       PIC X(30).
+               15  CITY         PIC X(20).
+               15  STATE        PIC X(2).
+               15  ZIP          PIC X(10).
+           10  CUSTOMER-PHONE-COUNT     PIC 9.
+IO         10  CUSTOMER-CREDIT-LIMIT    PIC S9(6)V99.
+           10  CUSTOMER-ACCT-COUNT      PIC 9.
+IO         10  CUSTOMER-ACCT-BALANCE    PIC S9(13)V99 COMP-3
+                          OCCURS 1 TO 8 TIMES
+                          DEPENDING ON CUSTOMER-ACCT-COUNT.
+           10  CUSTOMER-INTEREST-RATE        COMP-1
+                          OCCURS 1 TO 8 TIMES
+                          DEPENDING ON CUSTOMER-ACCT-COUNT.
+           10  CUSTOMER-PHONE-ENTRY
+                          OCCURS 1 TO 4 TIMES
+                          DEPENDING ON CUSTOMER-PHONE-COUNT.
+               15  CUSTOMER-PHONE-TYPE          PIC X(1).
+               15  CUSTOMER-PHONE-AREA-CODE     PIC X(3).
+               15  CUSTOMER-PHONE-LOCAL-NUMBER  PIC X(7).
