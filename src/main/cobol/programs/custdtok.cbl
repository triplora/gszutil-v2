@@ -0,0 +1,74 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTDTOK.
+      *
+      * Reverses a token created by CUSTMASK back to its original
+      * value.  Only the load-back job calls this program, and only
+      * for fields that are marked IO in the CUSTOMER-RCD layout --
+      * today that is LAST-NAME (field code LNAM).  Any other field
+      * code is rejected with LS-RETURN-CODE 95; the extract-only
+      * masked fields (STREET, CUSTOMER-PHONE-NUMBER) are tokenized by
+      * CUSTMASK but can never be reversed through this program.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOKEN-MAP-FILE ASSIGN TO "TOKNMAP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TOKEN-MAP-KEY
+               ALTERNATE RECORD KEY IS TOKEN-MAP-TOKEN-VALUE
+               FILE STATUS IS WS-TOKEN-MAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOKEN-MAP-FILE.
+           COPY "toknmap.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TOKEN-MAP-STATUS        PIC X(2).
+
+       LINKAGE SECTION.
+       01  LS-FIELD-CODE              PIC X(4).
+       01  LS-TOKEN-VALUE             PIC X(32).
+       01  LS-ORIGINAL-VALUE          PIC X(32).
+       01  LS-RETURN-CODE             PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-FIELD-CODE
+                                 LS-TOKEN-VALUE
+                                 LS-ORIGINAL-VALUE
+                                 LS-RETURN-CODE.
+
+       0000-MAIN-LOGIC.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-ORIGINAL-VALUE
+
+           IF LS-FIELD-CODE NOT = "LNAM"
+               MOVE 95 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN INPUT TOKEN-MAP-FILE
+           IF WS-TOKEN-MAP-STATUS NOT = "00"
+               DISPLAY "CUSTDTOK: OPEN TOKNMAP FAILED, STATUS="
+                       WS-TOKEN-MAP-STATUS
+               MOVE 91 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE LS-TOKEN-VALUE TO TOKEN-MAP-TOKEN-VALUE
+           READ TOKEN-MAP-FILE
+               KEY IS TOKEN-MAP-TOKEN-VALUE
+               INVALID KEY
+                   MOVE 96 TO LS-RETURN-CODE
+           END-READ
+
+           IF LS-RETURN-CODE = ZERO
+               IF TOKEN-MAP-FIELD-CODE NOT = LS-FIELD-CODE
+                   MOVE 97 TO LS-RETURN-CODE
+               ELSE
+                   MOVE TOKEN-MAP-ORIGINAL-VALUE TO LS-ORIGINAL-VALUE
+               END-IF
+           END-IF
+
+           CLOSE TOKEN-MAP-FILE
+           GOBACK.
