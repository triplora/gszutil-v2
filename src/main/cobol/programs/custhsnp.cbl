@@ -0,0 +1,61 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTHSNP.
+      *
+      * Month-end snapshot writer.  Copies the current
+      * CUSTOMER-ACCT-BALANCE and CUSTOMER-INTEREST-RATE occurrences
+      * out of a CUSTOMER-RCD into a CUSTOMER-ACCT-HISTORY-RCD keyed by
+      * customer plus year-month, so prior months are preserved instead
+      * of being overwritten on the next extract.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-HISTORY-FILE ASSIGN TO "CUSTHIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-HISTORY-FILE.
+           COPY "custhist.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-HISTORY-STATUS  PIC X(2).
+       01  WS-IDX                     PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID              PIC X(10).
+       01  LS-SNAPSHOT-YEAR-MONTH      PIC 9(6).
+       01  LS-CONTAINER.
+           COPY "test3.cpy".
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                 LS-SNAPSHOT-YEAR-MONTH
+                                 LS-CONTAINER.
+
+       0000-MAIN-LOGIC.
+           OPEN EXTEND CUSTOMER-HISTORY-FILE
+           IF WS-CUSTOMER-HISTORY-STATUS NOT = "00"
+               DISPLAY "CUSTHSNP: OPEN CUSTHIST FAILED, STATUS="
+                       WS-CUSTOMER-HISTORY-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE LS-CUSTOMER-ID TO CAH-CUSTOMER-ID
+           MOVE LS-SNAPSHOT-YEAR-MONTH TO CAH-SNAPSHOT-YEAR-MONTH
+           MOVE CUSTOMER-ACCT-COUNT TO CAH-ACCT-COUNT
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CUSTOMER-ACCT-COUNT
+               MOVE CUSTOMER-ACCT-BALANCE (WS-IDX)
+                 TO CAH-ACCT-BALANCE (WS-IDX)
+               MOVE CUSTOMER-INTEREST-RATE (WS-IDX)
+                 TO CAH-INTEREST-RATE (WS-IDX)
+           END-PERFORM
+
+           MOVE FUNCTION CURRENT-DATE TO CAH-SNAPSHOT-TS
+           WRITE CUSTOMER-ACCT-HISTORY-RCD
+
+           CLOSE CUSTOMER-HISTORY-FILE
+           GOBACK.
