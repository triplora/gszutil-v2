@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCTOT.
+      *
+      * Reads a CUSTOMER-RCD extract (the mainframe source read, or a
+      * loop-back copy of whatever landed in GCS/BigQuery) and emits a
+      * CONTROL-TOTAL-RCD with the record count and the sum of
+      * CUSTOMER-ACCT-BALANCE and CUSTOMER-CREDIT-LIMIT, so CUSTCTCM
+      * can tie the source side against the target side.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-IN-STATUS.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN-FILE.
+       01  WS-CONTAINER.
+           COPY "test3.cpy".
+
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltot.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-IN-STATUS       PIC X(2).
+       01  WS-CONTROL-TOTAL-STATUS     PIC X(2).
+       01  WS-END-OF-INPUT             PIC X(1) VALUE "N".
+           88  END-OF-INPUT            VALUE "Y".
+       01  WS-RECORD-COUNT             PIC 9(9) VALUE ZERO.
+       01  WS-SUM-ACCT-BALANCE         PIC S9(15)V99 COMP-3 VALUE ZERO.
+       01  WS-SUM-CREDIT-LIMIT         PIC S9(15)V99 COMP-3 VALUE ZERO.
+       01  WS-IDX                      PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-JOB-ID                   PIC X(8).
+       01  LS-SIDE                     PIC X(3).
+
+       PROCEDURE DIVISION USING LS-JOB-ID LS-SIDE.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-IN-FILE
+           IF WS-CUSTOMER-IN-STATUS NOT = "00"
+               DISPLAY "CUSTCTOT: OPEN CUSTOMER-IN FAILED, STATUS="
+                       WS-CUSTOMER-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN EXTEND CONTROL-TOTAL-FILE
+           IF WS-CONTROL-TOTAL-STATUS = "35"
+               OPEN OUTPUT CONTROL-TOTAL-FILE
+               CLOSE CONTROL-TOTAL-FILE
+               OPEN EXTEND CONTROL-TOTAL-FILE
+           END-IF
+
+           IF WS-CONTROL-TOTAL-STATUS NOT = "00"
+               DISPLAY "CUSTCTOT: OPEN CTLTOT FAILED, STATUS="
+                       WS-CONTROL-TOTAL-STATUS
+               CLOSE CUSTOMER-IN-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-INPUT
+               READ CUSTOMER-IN-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       PERFORM 1000-ACCUMULATE-TOTALS
+               END-READ
+           END-PERFORM
+
+           PERFORM 2000-WRITE-CONTROL-TOTAL
+
+           CLOSE CUSTOMER-IN-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           GOBACK.
+
+       1000-ACCUMULATE-TOTALS.
+           ADD 1 TO WS-RECORD-COUNT
+           ADD CUSTOMER-CREDIT-LIMIT TO WS-SUM-CREDIT-LIMIT
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CUSTOMER-ACCT-COUNT
+               ADD CUSTOMER-ACCT-BALANCE (WS-IDX)
+                 TO WS-SUM-ACCT-BALANCE
+           END-PERFORM.
+
+       2000-WRITE-CONTROL-TOTAL.
+           MOVE LS-JOB-ID TO CT-JOB-ID
+           MOVE LS-SIDE TO CT-SIDE
+           MOVE WS-RECORD-COUNT TO CT-RECORD-COUNT
+           MOVE WS-SUM-ACCT-BALANCE TO CT-SUM-ACCT-BALANCE
+           MOVE WS-SUM-CREDIT-LIMIT TO CT-SUM-CREDIT-LIMIT
+           MOVE FUNCTION CURRENT-DATE TO CT-GENERATED-TS
+           WRITE CONTROL-TOTAL-RCD.
