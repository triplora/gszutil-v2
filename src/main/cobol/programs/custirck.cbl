@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTIRCK.
+      *
+      * Data-quality check on CUSTOMER-INTEREST-RATE (COMP-1).  Any
+      * occurrence that decodes negative, or above a caller-supplied
+      * ceiling, is suspected float drift/misalignment rather than
+      * genuine mainframe data, and is written to a review file
+      * instead of being allowed to flow on into BigQuery.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-IN-STATUS.
+           SELECT INTEREST-REVIEW-FILE ASSIGN TO "IRCKREV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INTEREST-REVIEW-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN-FILE.
+       01  WS-CONTAINER.
+           COPY "test3.cpy".
+
+       FD  INTEREST-REVIEW-FILE.
+           COPY "intrchk.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-IN-STATUS       PIC X(2).
+       01  WS-INTEREST-REVIEW-STATUS   PIC X(2).
+       01  WS-END-OF-INPUT             PIC X(1) VALUE "N".
+           88  END-OF-INPUT            VALUE "Y".
+       01  WS-IDX                      PIC 9(2).
+
+       LINKAGE SECTION.
+       01  LS-RATE-CEILING                 COMP-1.
+
+       PROCEDURE DIVISION USING LS-RATE-CEILING.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-IN-FILE
+           IF WS-CUSTOMER-IN-STATUS NOT = "00"
+               DISPLAY "CUSTIRCK: OPEN CUSTOMER-IN FAILED, STATUS="
+                       WS-CUSTOMER-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT INTEREST-REVIEW-FILE
+           IF WS-INTEREST-REVIEW-STATUS NOT = "00"
+               DISPLAY "CUSTIRCK: OPEN IRCKREV FAILED, STATUS="
+                       WS-INTEREST-REVIEW-STATUS
+               CLOSE CUSTOMER-IN-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-INPUT
+               READ CUSTOMER-IN-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       PERFORM 1000-CHECK-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-IN-FILE
+           CLOSE INTEREST-REVIEW-FILE
+           GOBACK.
+
+       1000-CHECK-RECORD.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CUSTOMER-ACCT-COUNT
+               IF CUSTOMER-INTEREST-RATE (WS-IDX) < 0
+                   MOVE "NEG " TO IRR-REASON-CODE
+                   PERFORM 2000-WRITE-REVIEW-RCD
+               ELSE
+                   IF CUSTOMER-INTEREST-RATE (WS-IDX) > LS-RATE-CEILING
+                       MOVE "HIGH" TO IRR-REASON-CODE
+                       PERFORM 2000-WRITE-REVIEW-RCD
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2000-WRITE-REVIEW-RCD.
+           MOVE CUSTOMER-ID TO IRR-CUSTOMER-ID
+           MOVE WS-IDX TO IRR-OCCURRENCE-INDEX
+           MOVE CUSTOMER-INTEREST-RATE (WS-IDX) TO IRR-INTEREST-RATE
+           MOVE LS-RATE-CEILING TO IRR-CEILING-USED
+           MOVE FUNCTION CURRENT-DATE TO IRR-DETECTED-TS
+           WRITE INTEREST-RATE-REVIEW-RCD.
