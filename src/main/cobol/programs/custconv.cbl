@@ -0,0 +1,202 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCONV.
+      *
+      * Reads the mainframe CUSTOMER-RCD dataset exactly once and
+      * stages it for the columnar converter, instead of the converter
+      * re-reading (and re-decoding COMP-3/COMP-1 fields) once per
+      * target format.  This program writes a single staged extract
+      * plus one FORMAT-CONTROL-RCD that tells the converter which
+      * columnar formats to fan the staged extract out to in that
+      * same downstream pass: ORC for the BigQuery load, Parquet for
+      * the data-science Spark jobs.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-SOURCE-FILE ASSIGN TO "CUSTSRC"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-SOURCE-STATUS.
+           SELECT CUSTOMER-STAGING-FILE ASSIGN TO "CUSTSTG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-STAGING-STATUS.
+           SELECT FORMAT-CONTROL-FILE ASSIGN TO "FMTCTL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FORMAT-CONTROL-STATUS.
+           SELECT MASK-ERROR-FILE ASSIGN TO "MSKERR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-MASK-ERROR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-SOURCE-FILE.
+       01  WS-CONTAINER.
+           COPY "test3.cpy".
+
+       FD  CUSTOMER-STAGING-FILE
+           RECORD CONTAINS 254 CHARACTERS.
+       01  CUSTOMER-STAGING-RCD        PIC X(254).
+
+       FD  FORMAT-CONTROL-FILE.
+           COPY "fmtctl.cpy".
+
+       FD  MASK-ERROR-FILE.
+           COPY "mskerr.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-SOURCE-STATUS   PIC X(2).
+       01  WS-CUSTOMER-STAGING-STATUS  PIC X(2).
+       01  WS-FORMAT-CONTROL-STATUS    PIC X(2).
+       01  WS-MASK-ERROR-STATUS        PIC X(2).
+       01  WS-SOURCE-RECORD-COUNT      PIC 9(9) VALUE ZERO.
+       01  WS-END-OF-SOURCE            PIC X(1) VALUE "N".
+           88  END-OF-SOURCE           VALUE "Y".
+       01  WS-PHONE-IDX                PIC 9(2).
+       01  WS-PHONE-FIELD-CODE         PIC X(4).
+       01  WS-MASK-CUSTOMER-ID         PIC X(10).
+       01  WS-MASK-FIELD-CODE          PIC X(4).
+       01  WS-MASK-ORIGINAL-VALUE      PIC X(32).
+       01  WS-MASK-TOKEN-VALUE         PIC X(32).
+       01  WS-MASK-RETURN-CODE         PIC 9(2).
+       01  WS-RECORD-HAS-MASK-ERROR    PIC X(1).
+           88  RECORD-HAS-MASK-ERROR   VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LS-JOB-ID                   PIC X(8).
+       01  LS-WANT-ORC                 PIC X(1).
+       01  LS-WANT-PARQUET             PIC X(1).
+
+       PROCEDURE DIVISION USING LS-JOB-ID
+                                 LS-WANT-ORC
+                                 LS-WANT-PARQUET.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-SOURCE-FILE
+           IF WS-CUSTOMER-SOURCE-STATUS NOT = "00"
+               DISPLAY "CUSTCONV: OPEN CUSTOMER-SOURCE FAILED, STATUS="
+                       WS-CUSTOMER-SOURCE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-STAGING-FILE
+           IF WS-CUSTOMER-STAGING-STATUS NOT = "00"
+               DISPLAY "CUSTCONV: OPEN CUSTOMER-STAGING FAILED, STATUS="
+                       WS-CUSTOMER-STAGING-STATUS
+               CLOSE CUSTOMER-SOURCE-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT MASK-ERROR-FILE
+           IF WS-MASK-ERROR-STATUS NOT = "00"
+               DISPLAY "CUSTCONV: OPEN MSKERR FAILED, STATUS="
+                       WS-MASK-ERROR-STATUS
+               CLOSE CUSTOMER-SOURCE-FILE
+               CLOSE CUSTOMER-STAGING-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-SOURCE
+               READ CUSTOMER-SOURCE-FILE
+                   AT END
+                       SET END-OF-SOURCE TO TRUE
+                   NOT AT END
+                       PERFORM 1000-STAGE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-SOURCE-FILE
+           CLOSE CUSTOMER-STAGING-FILE
+           CLOSE MASK-ERROR-FILE
+
+           PERFORM 2000-WRITE-FORMAT-CONTROL
+           GOBACK.
+
+       1000-STAGE-RECORD.
+           MOVE "N" TO WS-RECORD-HAS-MASK-ERROR
+           PERFORM 1100-MASK-PII-FIELDS
+           IF NOT RECORD-HAS-MASK-ERROR
+               MOVE WS-CONTAINER TO CUSTOMER-STAGING-RCD
+               WRITE CUSTOMER-STAGING-RCD
+               ADD 1 TO WS-SOURCE-RECORD-COUNT
+           END-IF.
+
+       1100-MASK-PII-FIELDS.
+           MOVE CUSTOMER-ID TO WS-MASK-CUSTOMER-ID
+
+           MOVE "LNAM" TO WS-MASK-FIELD-CODE
+           MOVE LAST-NAME TO WS-MASK-ORIGINAL-VALUE
+           CALL "CUSTMASK" USING WS-MASK-CUSTOMER-ID
+                                  WS-MASK-FIELD-CODE
+                                  WS-MASK-ORIGINAL-VALUE
+                                  WS-MASK-TOKEN-VALUE
+                                  WS-MASK-RETURN-CODE
+           IF WS-MASK-RETURN-CODE NOT = ZERO
+               PERFORM 9000-WRITE-MASK-ERROR-RCD
+           END-IF
+           MOVE WS-MASK-TOKEN-VALUE (1:16) TO LAST-NAME
+
+           MOVE "STRT" TO WS-MASK-FIELD-CODE
+           MOVE STREET TO WS-MASK-ORIGINAL-VALUE
+           CALL "CUSTMASK" USING WS-MASK-CUSTOMER-ID
+                                  WS-MASK-FIELD-CODE
+                                  WS-MASK-ORIGINAL-VALUE
+                                  WS-MASK-TOKEN-VALUE
+                                  WS-MASK-RETURN-CODE
+           IF WS-MASK-RETURN-CODE NOT = ZERO
+               PERFORM 9000-WRITE-MASK-ERROR-RCD
+           END-IF
+           MOVE WS-MASK-TOKEN-VALUE (1:30) TO STREET
+
+           IF CUSTOMER-PHONE-COUNT < 1 OR CUSTOMER-PHONE-COUNT > 4
+               MOVE "PHCT" TO WS-MASK-FIELD-CODE
+               MOVE 92 TO WS-MASK-RETURN-CODE
+               PERFORM 9000-WRITE-MASK-ERROR-RCD
+           ELSE
+               PERFORM VARYING WS-PHONE-IDX FROM 1 BY 1
+                       UNTIL WS-PHONE-IDX > CUSTOMER-PHONE-COUNT
+                   MOVE SPACES TO WS-PHONE-FIELD-CODE
+                   STRING "PH" WS-PHONE-IDX
+                          DELIMITED BY SIZE INTO WS-PHONE-FIELD-CODE
+                   MOVE WS-PHONE-FIELD-CODE TO WS-MASK-FIELD-CODE
+                   MOVE CUSTOMER-PHONE-LOCAL-NUMBER (WS-PHONE-IDX)
+                     TO WS-MASK-ORIGINAL-VALUE
+                   CALL "CUSTMASK" USING WS-MASK-CUSTOMER-ID
+                                          WS-MASK-FIELD-CODE
+                                          WS-MASK-ORIGINAL-VALUE
+                                          WS-MASK-TOKEN-VALUE
+                                          WS-MASK-RETURN-CODE
+                   IF WS-MASK-RETURN-CODE NOT = ZERO
+                       PERFORM 9000-WRITE-MASK-ERROR-RCD
+                   END-IF
+                   MOVE WS-MASK-TOKEN-VALUE (1:7)
+                     TO CUSTOMER-PHONE-LOCAL-NUMBER (WS-PHONE-IDX)
+               END-PERFORM
+           END-IF.
+
+       9000-WRITE-MASK-ERROR-RCD.
+      *    CUSTMASK failed to vault a token for this field (e.g. an
+      *    alternate-key hash collision) -- the record must not be
+      *    shipped with an orphaned, undetokenizable token.
+           SET RECORD-HAS-MASK-ERROR TO TRUE
+           MOVE WS-MASK-CUSTOMER-ID TO MER-CUSTOMER-ID
+           MOVE WS-MASK-FIELD-CODE TO MER-FIELD-CODE
+           MOVE WS-MASK-RETURN-CODE TO MER-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO MER-DETECTED-TS
+           WRITE MASK-ERROR-RCD.
+
+       2000-WRITE-FORMAT-CONTROL.
+           OPEN OUTPUT FORMAT-CONTROL-FILE
+           IF WS-FORMAT-CONTROL-STATUS NOT = "00"
+               DISPLAY "CUSTCONV: OPEN FMTCTL FAILED, STATUS="
+                       WS-FORMAT-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           MOVE LS-JOB-ID TO FC-JOB-ID
+           MOVE LS-WANT-ORC TO FC-ORC-REQUESTED
+           MOVE LS-WANT-PARQUET TO FC-PARQUET-REQUESTED
+           MOVE WS-SOURCE-RECORD-COUNT TO FC-SOURCE-RECORD-COUNT
+           WRITE FORMAT-CONTROL-RCD
+           CLOSE FORMAT-CONTROL-FILE.
