@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMASK.
+      *
+      * Masks/tokenizes a single PII field value on the way out of the
+      * extract job, before the record is handed to the ORC/Parquet
+      * conversion step.  Called once per PII field per CUSTOMER-RCD:
+      * LAST-NAME (field code LNAM), STREET (field code STRT) and
+      * each populated CUSTOMER-PHONE-LOCAL-NUMBER occurrence (field
+      * codes PH01-PH04, one per phone entry).
+      *
+      * The original value is kept in the TOKEN-MAP-FILE vault so the
+      * load-back job can reverse the token for fields marked IO
+      * (see CUSTDTOK).  Fields that are not IO-eligible are still
+      * tokenized here but can never be reversed.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOKEN-MAP-FILE ASSIGN TO "TOKNMAP"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TOKEN-MAP-KEY
+               ALTERNATE RECORD KEY IS TOKEN-MAP-TOKEN-VALUE
+               FILE STATUS IS WS-TOKEN-MAP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOKEN-MAP-FILE.
+           COPY "toknmap.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-TOKEN-MAP-STATUS        PIC X(2).
+       01  WS-GENERATED-TOKEN         PIC X(32).
+       01  WS-HASH-INPUT              PIC X(14).
+       01  WS-HASH-IDX                PIC 9(2).
+       01  WS-HASH-ACCUM              PIC 9(8).
+       01  WS-HASH-DIGITS             PIC 9(6).
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID             PIC X(10).
+       01  LS-FIELD-CODE              PIC X(4).
+       01  LS-ORIGINAL-VALUE          PIC X(32).
+       01  LS-TOKEN-VALUE             PIC X(32).
+       01  LS-RETURN-CODE             PIC 9(2).
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                 LS-FIELD-CODE
+                                 LS-ORIGINAL-VALUE
+                                 LS-TOKEN-VALUE
+                                 LS-RETURN-CODE.
+
+       0000-MAIN-LOGIC.
+           MOVE ZERO TO LS-RETURN-CODE
+           OPEN I-O TOKEN-MAP-FILE
+           IF WS-TOKEN-MAP-STATUS = "35"
+               OPEN OUTPUT TOKEN-MAP-FILE
+               CLOSE TOKEN-MAP-FILE
+               OPEN I-O TOKEN-MAP-FILE
+           END-IF
+
+           IF WS-TOKEN-MAP-STATUS NOT = "00"
+               DISPLAY "CUSTMASK: OPEN TOKNMAP FAILED, STATUS="
+                       WS-TOKEN-MAP-STATUS
+               MOVE 91 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE LS-CUSTOMER-ID TO TOKEN-MAP-CUSTOMER-ID
+           MOVE LS-FIELD-CODE TO TOKEN-MAP-FIELD-CODE
+           READ TOKEN-MAP-FILE
+               KEY IS TOKEN-MAP-KEY
+               INVALID KEY
+                   PERFORM 1000-CREATE-TOKEN
+               NOT INVALID KEY
+                   IF TOKEN-MAP-ORIGINAL-VALUE NOT = LS-ORIGINAL-VALUE
+                       PERFORM 1200-REFRESH-TOKEN
+                   END-IF
+           END-READ
+
+           MOVE TOKEN-MAP-TOKEN-VALUE TO LS-TOKEN-VALUE
+
+           CLOSE TOKEN-MAP-FILE
+           GOBACK.
+
+       1000-CREATE-TOKEN.
+      *    Token is derived from TOKEN-MAP-KEY (customer id + field
+      *    code), which is already unique by definition, instead of a
+      *    WORKING-STORAGE sequence counter -- a counter that resets to
+      *    zero every run would eventually regenerate a sequence number
+      *    already vaulted on a prior run and collide against the
+      *    unique TOKEN-MAP-TOKEN-VALUE alternate key.  The token is
+      *    kept to 7 characters -- the narrowest PII field it has to be
+      *    stored back into (CUSTOMER-PHONE-LOCAL-NUMBER) -- so every
+      *    caller stores the whole token, never a truncated slice of a
+      *    longer one, and CUSTDTOK's vault lookup always gets back the
+      *    exact value that was written to the field.
+           PERFORM 1100-COMPUTE-TOKEN-DIGITS
+           MOVE SPACES TO WS-GENERATED-TOKEN
+           STRING "T" WS-HASH-DIGITS
+                  DELIMITED BY SIZE INTO WS-GENERATED-TOKEN
+           END-STRING
+
+           MOVE LS-CUSTOMER-ID TO TOKEN-MAP-CUSTOMER-ID
+           MOVE LS-FIELD-CODE TO TOKEN-MAP-FIELD-CODE
+           MOVE LS-ORIGINAL-VALUE TO TOKEN-MAP-ORIGINAL-VALUE
+           MOVE WS-GENERATED-TOKEN TO TOKEN-MAP-TOKEN-VALUE
+           MOVE FUNCTION CURRENT-DATE TO TOKEN-MAP-CREATED-TS
+           WRITE TOKEN-MAP-RCD
+               INVALID KEY
+                   MOVE 90 TO LS-RETURN-CODE
+                   MOVE SPACES TO TOKEN-MAP-TOKEN-VALUE
+           END-WRITE.
+
+       1200-REFRESH-TOKEN.
+      *    The real field value changed since this customer+field was
+      *    last tokenized (e.g. a LAST-NAME correction) -- the token
+      *    itself is deterministic off customer id + field code so it
+      *    does not change, but the vaulted original value must be
+      *    kept current or CUSTDTOK would hand the load-back job a
+      *    stale value forever.
+           MOVE LS-ORIGINAL-VALUE TO TOKEN-MAP-ORIGINAL-VALUE
+           MOVE FUNCTION CURRENT-DATE TO TOKEN-MAP-CREATED-TS
+           REWRITE TOKEN-MAP-RCD
+               INVALID KEY
+                   MOVE 90 TO LS-RETURN-CODE
+           END-REWRITE.
+
+       1100-COMPUTE-TOKEN-DIGITS.
+      *    Simple rolling hash over customer id + field code, reduced
+      *    to 6 digits -- deterministic, and short enough that the
+      *    7-character token built from it never needs truncating.
+           MOVE SPACES TO WS-HASH-INPUT
+           STRING LS-CUSTOMER-ID LS-FIELD-CODE
+                  DELIMITED BY SIZE INTO WS-HASH-INPUT
+           END-STRING
+           MOVE ZERO TO WS-HASH-ACCUM
+           PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+                   UNTIL WS-HASH-IDX > 14
+               COMPUTE WS-HASH-ACCUM =
+                   FUNCTION MOD((WS-HASH-ACCUM * 31) +
+                       FUNCTION ORD(WS-HASH-INPUT (WS-HASH-IDX:1)),
+                       1000000)
+           END-PERFORM
+           MOVE WS-HASH-ACCUM TO WS-HASH-DIGITS.
