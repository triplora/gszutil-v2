@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTVLDT.
+      *
+      * Gate ahead of the copybook-to-columnar conversion step.
+      * Checks STATE against the valid state-code table and ZIP
+      * against a numeric-format/length check.  Records that pass
+      * both checks are copied to the pass-through output file;
+      * records that fail either check are written to the reject
+      * file instead (one reject record per failed check) and are not
+      * copied forward.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-IN-STATUS.
+           SELECT CUSTOMER-OUT-FILE ASSIGN TO "CUSTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-OUT-STATUS.
+           SELECT VALIDATION-REJECT-FILE ASSIGN TO "VLDREJ"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VALIDATION-REJECT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN-FILE.
+       01  WS-CONTAINER.
+           COPY "test3.cpy".
+
+       FD  CUSTOMER-OUT-FILE
+           RECORD CONTAINS 254 CHARACTERS.
+       01  CUSTOMER-OUT-RCD             PIC X(254).
+
+       FD  VALIDATION-REJECT-FILE.
+           COPY "vldrej.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-IN-STATUS        PIC X(2).
+       01  WS-CUSTOMER-OUT-STATUS       PIC X(2).
+       01  WS-VALIDATION-REJECT-STATUS  PIC X(2).
+       01  WS-END-OF-INPUT              PIC X(1) VALUE "N".
+           88  END-OF-INPUT             VALUE "Y".
+       01  WS-RECORD-IS-VALID           PIC X(1).
+           88  RECORD-IS-VALID          VALUE "Y".
+
+           COPY "statetab.cpy".
+
+       01  WS-STATE-TABLE-IDX           PIC 9(2).
+       01  WS-STATE-FOUND               PIC X(1) VALUE "N".
+           88  STATE-FOUND              VALUE "Y".
+       01  WS-ZIP5                      PIC 9(5).
+       01  WS-ZIP5-NUMERIC              PIC X(1) VALUE "N".
+           88  ZIP5-IS-NUMERIC          VALUE "Y".
+       01  WS-ZIP-PLUS4                 PIC 9(4).
+       01  WS-ZIP-PLUS4-NUMERIC         PIC X(1) VALUE "N".
+           88  ZIP-PLUS4-IS-NUMERIC     VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-IN-FILE
+           IF WS-CUSTOMER-IN-STATUS NOT = "00"
+               DISPLAY "CUSTVLDT: OPEN CUSTOMER-IN FAILED, STATUS="
+                       WS-CUSTOMER-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-OUT-FILE
+           IF WS-CUSTOMER-OUT-STATUS NOT = "00"
+               DISPLAY "CUSTVLDT: OPEN CUSTOMER-OUT FAILED, STATUS="
+                       WS-CUSTOMER-OUT-STATUS
+               CLOSE CUSTOMER-IN-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT VALIDATION-REJECT-FILE
+           IF WS-VALIDATION-REJECT-STATUS NOT = "00"
+               DISPLAY "CUSTVLDT: OPEN VLDREJ FAILED, STATUS="
+                       WS-VALIDATION-REJECT-STATUS
+               CLOSE CUSTOMER-IN-FILE
+               CLOSE CUSTOMER-OUT-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-INPUT
+               READ CUSTOMER-IN-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       PERFORM 1000-VALIDATE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-IN-FILE
+           CLOSE CUSTOMER-OUT-FILE
+           CLOSE VALIDATION-REJECT-FILE
+           GOBACK.
+
+       1000-VALIDATE-RECORD.
+           MOVE "Y" TO WS-RECORD-IS-VALID
+           PERFORM 2000-CHECK-STATE
+           PERFORM 3000-CHECK-ZIP
+           PERFORM 4000-CHECK-COUNTS
+
+           IF RECORD-IS-VALID
+               MOVE WS-CONTAINER TO CUSTOMER-OUT-RCD
+               WRITE CUSTOMER-OUT-RCD
+           END-IF.
+
+       2000-CHECK-STATE.
+           MOVE "N" TO WS-STATE-FOUND
+           PERFORM VARYING WS-STATE-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-STATE-TABLE-IDX > 52
+               IF STATE = VALID-STATE-CODE (WS-STATE-TABLE-IDX)
+                   SET STATE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT STATE-FOUND
+               MOVE "N" TO WS-RECORD-IS-VALID
+               MOVE "STAT" TO VR-FIELD-NAME
+               MOVE STATE TO VR-FIELD-VALUE
+               MOVE "BADC" TO VR-REASON-CODE
+               PERFORM 9000-WRITE-REJECT-RCD
+           END-IF.
+
+       3000-CHECK-ZIP.
+           MOVE "N" TO WS-ZIP5-NUMERIC
+           IF ZIP (1:5) IS NUMERIC
+               SET ZIP5-IS-NUMERIC TO TRUE
+           END-IF
+
+           IF NOT ZIP5-IS-NUMERIC
+               MOVE "N" TO WS-RECORD-IS-VALID
+               MOVE "ZIP " TO VR-FIELD-NAME
+               MOVE ZIP TO VR-FIELD-VALUE
+               MOVE "BADZ" TO VR-REASON-CODE
+               PERFORM 9000-WRITE-REJECT-RCD
+           ELSE
+               IF ZIP (6:5) NOT = SPACES
+                   MOVE "N" TO WS-ZIP-PLUS4-NUMERIC
+                   IF ZIP (6:1) = "-" AND ZIP (7:4) IS NUMERIC
+                       SET ZIP-PLUS4-IS-NUMERIC TO TRUE
+                   END-IF
+                   IF NOT ZIP-PLUS4-IS-NUMERIC
+                       MOVE "N" TO WS-RECORD-IS-VALID
+                       MOVE "ZIP " TO VR-FIELD-NAME
+                       MOVE ZIP TO VR-FIELD-VALUE
+                       MOVE "BADZ" TO VR-REASON-CODE
+                       PERFORM 9000-WRITE-REJECT-RCD
+                   END-IF
+               END-IF
+           END-IF.
+
+       4000-CHECK-COUNTS.
+      *    CUSTOMER-PHONE-COUNT/CUSTOMER-ACCT-COUNT are the DEPENDING
+      *    ON counters for the phone and balance/rate OCCURS tables --
+      *    a count outside the table's declared range (e.g. from a
+      *    corrupted/misaligned decode) would index past the
+      *    physically-reserved occurrences downstream, so reject here
+      *    before the record ever reaches conversion.
+           IF CUSTOMER-PHONE-COUNT < 1 OR CUSTOMER-PHONE-COUNT > 4
+               MOVE "N" TO WS-RECORD-IS-VALID
+               MOVE "PHCT" TO VR-FIELD-NAME
+               MOVE CUSTOMER-PHONE-COUNT TO VR-FIELD-VALUE
+               MOVE "BADN" TO VR-REASON-CODE
+               PERFORM 9000-WRITE-REJECT-RCD
+           END-IF
+
+           IF CUSTOMER-ACCT-COUNT < 1 OR CUSTOMER-ACCT-COUNT > 8
+               MOVE "N" TO WS-RECORD-IS-VALID
+               MOVE "ACCT" TO VR-FIELD-NAME
+               MOVE CUSTOMER-ACCT-COUNT TO VR-FIELD-VALUE
+               MOVE "BADN" TO VR-REASON-CODE
+               PERFORM 9000-WRITE-REJECT-RCD
+           END-IF.
+
+       9000-WRITE-REJECT-RCD.
+           MOVE CUSTOMER-ID TO VR-CUSTOMER-ID
+           MOVE FUNCTION CURRENT-DATE TO VR-DETECTED-TS
+           WRITE VALIDATION-REJECT-RCD.
