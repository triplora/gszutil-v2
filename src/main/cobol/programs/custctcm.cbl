@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCTCM.
+      *
+      * Compares the source-side and target-side CONTROL-TOTAL-RCD for
+      * one run and fails the job step (non-zero RETURN-CODE) if the
+      * record counts or the numeric control totals do not tie out.
+      * Run right after the extract job finishes and the target-side
+      * total has been written back from GCS/BigQuery.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CTLTOT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-TOTAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTAL-FILE.
+           COPY "ctltot.cpy"
+               REPLACING CONTROL-TOTAL-RCD BY WS-ONE-CONTROL-TOTAL
+                         CT-JOB-ID BY WS-CT-JOB-ID
+                         CT-SIDE BY WS-CT-SIDE
+                         CT-RECORD-COUNT BY WS-CT-RECORD-COUNT
+                         CT-SUM-ACCT-BALANCE BY WS-CT-SUM-ACCT-BALANCE
+                         CT-SUM-CREDIT-LIMIT BY WS-CT-SUM-CREDIT-LIMIT
+                         CT-GENERATED-TS BY WS-CT-GENERATED-TS.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-TOTAL-STATUS     PIC X(2).
+       01  WS-END-OF-FILE              PIC X(1) VALUE "N".
+           88  END-OF-FILE             VALUE "Y".
+       01  WS-SOURCE-TOTALS.
+           05  WS-SRC-RECORD-COUNT     PIC 9(9) VALUE ZERO.
+           05  WS-SRC-SUM-BALANCE      PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-SRC-SUM-LIMIT        PIC S9(15)V99 COMP-3 VALUE ZERO.
+       01  WS-TARGET-TOTALS.
+           05  WS-TGT-RECORD-COUNT     PIC 9(9) VALUE ZERO.
+           05  WS-TGT-SUM-BALANCE      PIC S9(15)V99 COMP-3 VALUE ZERO.
+           05  WS-TGT-SUM-LIMIT        PIC S9(15)V99 COMP-3 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CONTROL-TOTAL-FILE
+           IF WS-CONTROL-TOTAL-STATUS NOT = "00"
+               DISPLAY "CUSTCTCM: OPEN CTLTOT FAILED, STATUS="
+                       WS-CONTROL-TOTAL-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-FILE
+               READ CONTROL-TOTAL-FILE
+                   AT END
+                       SET END-OF-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 1000-APPLY-SIDE-TOTALS
+               END-READ
+           END-PERFORM
+
+           CLOSE CONTROL-TOTAL-FILE
+
+           MOVE ZERO TO RETURN-CODE
+           IF WS-SRC-RECORD-COUNT NOT = WS-TGT-RECORD-COUNT
+               OR WS-SRC-SUM-BALANCE NOT = WS-TGT-SUM-BALANCE
+               OR WS-SRC-SUM-LIMIT NOT = WS-TGT-SUM-LIMIT
+               DISPLAY "CUSTCTCM: CONTROL TOTAL MISMATCH - FAILING JOB"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       1000-APPLY-SIDE-TOTALS.
+           IF WS-CT-SIDE = "SRC"
+               MOVE WS-CT-RECORD-COUNT TO WS-SRC-RECORD-COUNT
+               MOVE WS-CT-SUM-ACCT-BALANCE TO WS-SRC-SUM-BALANCE
+               MOVE WS-CT-SUM-CREDIT-LIMIT TO WS-SRC-SUM-LIMIT
+           ELSE
+               MOVE WS-CT-RECORD-COUNT TO WS-TGT-RECORD-COUNT
+               MOVE WS-CT-SUM-ACCT-BALANCE TO WS-TGT-SUM-BALANCE
+               MOVE WS-CT-SUM-CREDIT-LIMIT TO WS-TGT-SUM-LIMIT
+           END-IF.
