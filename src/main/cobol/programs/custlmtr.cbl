@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLMTR.
+      *
+      * Credit-limit-vs-balance reconciliation report.  Runs right
+      * after the nightly extract: for every CUSTOMER-RCD, sums the
+      * CUSTOMER-ACCT-BALANCE occurrences and compares the total to
+      * CUSTOMER-CREDIT-LIMIT, dropping an exception record for every
+      * customer whose combined balance exceeds their limit.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-IN-FILE ASSIGN TO "CUSTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-IN-STATUS.
+           SELECT LIMIT-EXCEPTION-FILE ASSIGN TO "LMTEXCP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-EXCEPTION-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-IN-FILE.
+       01  WS-CONTAINER.
+           COPY "test3.cpy".
+
+       FD  LIMIT-EXCEPTION-FILE.
+           COPY "lmtexcp.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-IN-STATUS       PIC X(2).
+       01  WS-LIMIT-EXCEPTION-STATUS   PIC X(2).
+       01  WS-END-OF-INPUT             PIC X(1) VALUE "N".
+           88  END-OF-INPUT            VALUE "Y".
+       01  WS-IDX                      PIC 9(2).
+       01  WS-TOTAL-BALANCE            PIC S9(15)V99 COMP-3.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-LOGIC.
+           OPEN INPUT CUSTOMER-IN-FILE
+           IF WS-CUSTOMER-IN-STATUS NOT = "00"
+               DISPLAY "CUSTLMTR: OPEN CUSTOMER-IN FAILED, STATUS="
+                       WS-CUSTOMER-IN-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT LIMIT-EXCEPTION-FILE
+           IF WS-LIMIT-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "CUSTLMTR: OPEN LMTEXCP FAILED, STATUS="
+                       WS-LIMIT-EXCEPTION-STATUS
+               CLOSE CUSTOMER-IN-FILE
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL END-OF-INPUT
+               READ CUSTOMER-IN-FILE
+                   AT END
+                       SET END-OF-INPUT TO TRUE
+                   NOT AT END
+                       PERFORM 1000-CHECK-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE CUSTOMER-IN-FILE
+           CLOSE LIMIT-EXCEPTION-FILE
+           GOBACK.
+
+       1000-CHECK-RECORD.
+           MOVE ZERO TO WS-TOTAL-BALANCE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > CUSTOMER-ACCT-COUNT
+               ADD CUSTOMER-ACCT-BALANCE (WS-IDX) TO WS-TOTAL-BALANCE
+           END-PERFORM
+
+           IF WS-TOTAL-BALANCE > CUSTOMER-CREDIT-LIMIT
+               PERFORM 2000-WRITE-EXCEPTION-RCD
+           END-IF.
+
+       2000-WRITE-EXCEPTION-RCD.
+           MOVE CUSTOMER-ID TO CLE-CUSTOMER-ID
+           MOVE WS-TOTAL-BALANCE TO CLE-TOTAL-BALANCE
+           MOVE CUSTOMER-CREDIT-LIMIT TO CLE-CREDIT-LIMIT
+           COMPUTE CLE-OVER-AMOUNT =
+               WS-TOTAL-BALANCE - CUSTOMER-CREDIT-LIMIT
+           MOVE FUNCTION CURRENT-DATE TO CLE-DETECTED-TS
+           WRITE CREDIT-LIMIT-EXCEPTION-RCD.
