@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTAUDT.
+      *
+      * Diffs a before-image and an after-image of a CUSTOMER-RCD and
+      * writes one CUSTOMER-AUDIT-RCD per changed field (or changed
+      * occurrence, for the OCCURS DEPENDING ON groups) on the
+      * IO-marked fields: CUSTOMER-NAME, CUSTOMER-CREDIT-LIMIT and
+      * CUSTOMER-ACCT-BALANCE.  Called by the load-back job right
+      * after it rewrites a customer record.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-AUDIT-FILE ASSIGN TO "CUSTAUD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CUSTOMER-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-AUDIT-FILE.
+           COPY "custaud.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-AUDIT-STATUS    PIC X(2).
+       01  WS-IDX                     PIC 9(2).
+       01  WS-MAX-ACCT-COUNT          PIC 9(2).
+       01  WS-NUM-EDIT                PIC -(13)9.99.
+
+       LINKAGE SECTION.
+       01  LS-CUSTOMER-ID              PIC X(10).
+       01  LS-JOB-ID                   PIC X(8).
+       01  LS-RUN-ID                   PIC X(8).
+       01  LS-BEFORE-RCD.
+           COPY "test3.cpy"
+               REPLACING CUSTOMER-RCD BY BEFORE-CUSTOMER-RCD
+                         LAST-NAME BY BEFORE-LAST-NAME
+                         FIRST-NAME BY BEFORE-FIRST-NAME
+                         CUSTOMER-PHONE-COUNT BY BEFORE-PHONE-COUNT
+                         CUSTOMER-CREDIT-LIMIT BY BEFORE-CREDIT-LIMIT
+                         CUSTOMER-ACCT-COUNT BY BEFORE-ACCT-COUNT
+                         CUSTOMER-ACCT-BALANCE BY BEFORE-ACCT-BALANCE.
+       01  LS-AFTER-RCD.
+           COPY "test3.cpy"
+               REPLACING CUSTOMER-RCD BY AFTER-CUSTOMER-RCD
+                         LAST-NAME BY AFTER-LAST-NAME
+                         FIRST-NAME BY AFTER-FIRST-NAME
+                         CUSTOMER-PHONE-COUNT BY AFTER-PHONE-COUNT
+                         CUSTOMER-CREDIT-LIMIT BY AFTER-CREDIT-LIMIT
+                         CUSTOMER-ACCT-COUNT BY AFTER-ACCT-COUNT
+                         CUSTOMER-ACCT-BALANCE BY AFTER-ACCT-BALANCE.
+
+       PROCEDURE DIVISION USING LS-CUSTOMER-ID
+                                 LS-JOB-ID
+                                 LS-RUN-ID
+                                 LS-BEFORE-RCD
+                                 LS-AFTER-RCD.
+
+       0000-MAIN-LOGIC.
+           OPEN EXTEND CUSTOMER-AUDIT-FILE
+           IF WS-CUSTOMER-AUDIT-STATUS NOT = "00"
+               DISPLAY "CUSTAUDT: OPEN CUSTAUD FAILED, STATUS="
+                       WS-CUSTOMER-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF BEFORE-LAST-NAME NOT = AFTER-LAST-NAME
+               MOVE BEFORE-LAST-NAME TO CA-BEFORE-VALUE
+               MOVE AFTER-LAST-NAME TO CA-AFTER-VALUE
+               MOVE "CUSTOMER-NAME.LAST-NAME" TO CA-FIELD-NAME
+               MOVE ZERO TO CA-OCCURRENCE-INDEX
+               PERFORM 2000-COMPLETE-AND-WRITE
+           END-IF
+
+           IF BEFORE-FIRST-NAME NOT = AFTER-FIRST-NAME
+               MOVE BEFORE-FIRST-NAME TO CA-BEFORE-VALUE
+               MOVE AFTER-FIRST-NAME TO CA-AFTER-VALUE
+               MOVE "CUSTOMER-NAME.FIRST-NAME" TO CA-FIELD-NAME
+               MOVE ZERO TO CA-OCCURRENCE-INDEX
+               PERFORM 2000-COMPLETE-AND-WRITE
+           END-IF
+
+           IF BEFORE-CREDIT-LIMIT NOT = AFTER-CREDIT-LIMIT
+               MOVE BEFORE-CREDIT-LIMIT TO WS-NUM-EDIT
+               MOVE WS-NUM-EDIT TO CA-BEFORE-VALUE
+               MOVE AFTER-CREDIT-LIMIT TO WS-NUM-EDIT
+               MOVE WS-NUM-EDIT TO CA-AFTER-VALUE
+               MOVE "CUSTOMER-CREDIT-LIMIT" TO CA-FIELD-NAME
+               MOVE ZERO TO CA-OCCURRENCE-INDEX
+               PERFORM 2000-COMPLETE-AND-WRITE
+           END-IF
+
+           MOVE BEFORE-ACCT-COUNT TO WS-MAX-ACCT-COUNT
+           IF AFTER-ACCT-COUNT > WS-MAX-ACCT-COUNT
+               MOVE AFTER-ACCT-COUNT TO WS-MAX-ACCT-COUNT
+           END-IF
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-MAX-ACCT-COUNT
+               IF WS-IDX > BEFORE-ACCT-COUNT
+                   OR WS-IDX > AFTER-ACCT-COUNT
+                   OR BEFORE-ACCT-BALANCE (WS-IDX)
+                      NOT = AFTER-ACCT-BALANCE (WS-IDX)
+                   PERFORM 3000-WRITE-BALANCE-CHANGE
+               END-IF
+           END-PERFORM
+
+           CLOSE CUSTOMER-AUDIT-FILE
+           GOBACK.
+
+       2000-COMPLETE-AND-WRITE.
+           MOVE LS-CUSTOMER-ID TO CA-CUSTOMER-ID
+           MOVE LS-JOB-ID TO CA-JOB-ID
+           MOVE LS-RUN-ID TO CA-RUN-ID
+           MOVE FUNCTION CURRENT-DATE TO CA-CHANGE-TS
+           WRITE CUSTOMER-AUDIT-RCD.
+
+       3000-WRITE-BALANCE-CHANGE.
+           IF WS-IDX > BEFORE-ACCT-COUNT
+               MOVE SPACES TO CA-BEFORE-VALUE
+           ELSE
+               MOVE BEFORE-ACCT-BALANCE (WS-IDX) TO WS-NUM-EDIT
+               MOVE WS-NUM-EDIT TO CA-BEFORE-VALUE
+           END-IF
+           IF WS-IDX > AFTER-ACCT-COUNT
+               MOVE SPACES TO CA-AFTER-VALUE
+           ELSE
+               MOVE AFTER-ACCT-BALANCE (WS-IDX) TO WS-NUM-EDIT
+               MOVE WS-NUM-EDIT TO CA-AFTER-VALUE
+           END-IF
+           MOVE "CUSTOMER-ACCT-BALANCE" TO CA-FIELD-NAME
+           MOVE WS-IDX TO CA-OCCURRENCE-INDEX
+           PERFORM 2000-COMPLETE-AND-WRITE.
