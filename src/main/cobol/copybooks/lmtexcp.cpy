@@ -0,0 +1,6 @@
+O      01  CREDIT-LIMIT-EXCEPTION-RCD.
+           05  CLE-CUSTOMER-ID          PIC X(10).
+           05  CLE-TOTAL-BALANCE        PIC S9(15)V99 COMP-3.
+           05  CLE-CREDIT-LIMIT         PIC S9(6)V99.
+           05  CLE-OVER-AMOUNT          PIC S9(15)V99 COMP-3.
+           05  CLE-DETECTED-TS          PIC X(26).
