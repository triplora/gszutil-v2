@@ -0,0 +1,7 @@
+O      01  INTEREST-RATE-REVIEW-RCD.
+           05  IRR-CUSTOMER-ID          PIC X(10).
+           05  IRR-OCCURRENCE-INDEX     PIC 9(2).
+           05  IRR-INTEREST-RATE            COMP-1.
+           05  IRR-CEILING-USED             COMP-1.
+           05  IRR-REASON-CODE          PIC X(4).
+           05  IRR-DETECTED-TS          PIC X(26).
