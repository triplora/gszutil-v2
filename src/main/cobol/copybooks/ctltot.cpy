@@ -0,0 +1,7 @@
+O      01  CONTROL-TOTAL-RCD.
+           05  CT-JOB-ID                PIC X(8).
+           05  CT-SIDE                  PIC X(3).
+           05  CT-RECORD-COUNT          PIC 9(9).
+           05  CT-SUM-ACCT-BALANCE      PIC S9(15)V99 COMP-3.
+           05  CT-SUM-CREDIT-LIMIT      PIC S9(15)V99 COMP-3.
+           05  CT-GENERATED-TS          PIC X(26).
