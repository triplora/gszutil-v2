@@ -0,0 +1,9 @@
+O      01  CUSTOMER-AUDIT-RCD.
+           05  CA-CUSTOMER-ID           PIC X(10).
+           05  CA-FIELD-NAME            PIC X(24).
+           05  CA-OCCURRENCE-INDEX      PIC 9(2).
+           05  CA-BEFORE-VALUE          PIC X(32).
+           05  CA-AFTER-VALUE           PIC X(32).
+           05  CA-JOB-ID                PIC X(8).
+           05  CA-RUN-ID                PIC X(8).
+           05  CA-CHANGE-TS             PIC X(26).
