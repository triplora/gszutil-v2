@@ -0,0 +1,7 @@
+O      01  TOKEN-MAP-RCD.
+           05  TOKEN-MAP-KEY.
+               10  TOKEN-MAP-CUSTOMER-ID    PIC X(10).
+               10  TOKEN-MAP-FIELD-CODE     PIC X(4).
+IO         05  TOKEN-MAP-ORIGINAL-VALUE     PIC X(32).
+           05  TOKEN-MAP-TOKEN-VALUE        PIC X(32).
+           05  TOKEN-MAP-CREATED-TS         PIC X(26).
