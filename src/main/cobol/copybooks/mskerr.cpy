@@ -0,0 +1,5 @@
+O      01  MASK-ERROR-RCD.
+           05  MER-CUSTOMER-ID          PIC X(10).
+           05  MER-FIELD-CODE           PIC X(4).
+           05  MER-RETURN-CODE          PIC 9(2).
+           05  MER-DETECTED-TS          PIC X(26).
