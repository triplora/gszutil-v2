@@ -0,0 +1,5 @@
+O      01  FORMAT-CONTROL-RCD.
+           05  FC-JOB-ID                PIC X(8).
+           05  FC-ORC-REQUESTED         PIC X(1).
+           05  FC-PARQUET-REQUESTED     PIC X(1).
+           05  FC-SOURCE-RECORD-COUNT   PIC 9(9).
