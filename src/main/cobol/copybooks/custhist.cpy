@@ -0,0 +1,12 @@
+O      01  CUSTOMER-ACCT-HISTORY-RCD.
+           05  CAH-KEY.
+               10  CAH-CUSTOMER-ID          PIC X(10).
+               10  CAH-SNAPSHOT-YEAR-MONTH   PIC 9(6).
+           05  CAH-ACCT-COUNT               PIC 9.
+           05  CAH-ACCT-BALANCE             PIC S9(13)V99 COMP-3
+                          OCCURS 1 TO 8 TIMES
+                          DEPENDING ON CAH-ACCT-COUNT.
+           05  CAH-INTEREST-RATE                COMP-1
+                          OCCURS 1 TO 8 TIMES
+                          DEPENDING ON CAH-ACCT-COUNT.
+           05  CAH-SNAPSHOT-TS              PIC X(26).
