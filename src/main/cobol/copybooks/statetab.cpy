@@ -0,0 +1,8 @@
+O      01  VALID-STATE-CODES-TEXT.
+           05  FILLER  PIC X(50) VALUE
+               "ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMO".
+           05  FILLER  PIC X(50) VALUE
+               "MTNENVNHNJNMNYNCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWY".
+           05  FILLER  PIC X(4)  VALUE "DCPR".
+       01  VALID-STATE-CODES REDEFINES VALID-STATE-CODES-TEXT.
+           05  VALID-STATE-CODE        PIC X(2) OCCURS 52 TIMES.
