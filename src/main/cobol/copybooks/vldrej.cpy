@@ -0,0 +1,6 @@
+O      01  VALIDATION-REJECT-RCD.
+           05  VR-CUSTOMER-ID           PIC X(10).
+           05  VR-FIELD-NAME            PIC X(10).
+           05  VR-FIELD-VALUE           PIC X(10).
+           05  VR-REASON-CODE           PIC X(4).
+           05  VR-DETECTED-TS           PIC X(26).
